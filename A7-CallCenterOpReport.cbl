@@ -16,25 +16,148 @@
            select report-file
                assign to '../../../A7-CallCenterOpReport.out'
                organization is line sequential.
+      *
+           select exception-file
+               assign to '../../../A7-CallCenterOpReport.exc'
+               organization is line sequential.
+      *
+           select history-file
+               assign to '../../../A7-History.dat'
+               organization is line sequential
+               file status is ws-history-status.
+      *
+      *records the last operator successfully processed so a long
+      *roster can pick up where it left off after an interruption
+           select checkpoint-file
+               assign to '../../../A7-Checkpoint.dat'
+               organization is line sequential
+               file status is ws-checkpoint-status.
+      *
+      *machine-readable extract of the detail lines, for spreadsheet
+      *and downstream-system use alongside the printed report
+           select csv-file
+               assign to '../../../A7-CallCenterOpReport.csv'
+               organization is line sequential.
+      *
+      *fixed-format monthly counts/average feed for the workforce
+      *scheduling system
+           select scheduling-file
+               assign to '../../../A7-Scheduling.dat'
+               organization is line sequential.
+      *
+      *per-team hourly labor cost, used to print the cost-per-call
+      *section under each team's subtotal
+           select rate-file
+               assign to '../../../A7-RateTable.dat'
+               organization is line sequential
+               file status is ws-rate-status.
+      *
+      *optional run-time override of the reporting period - which
+      *calendar month it starts on and how many months it covers
+           select param-file
+               assign to '../../../A7-Params.dat'
+               organization is line sequential
+               file status is ws-param-status.
       *
        data division.
        file section.
       *
        fd emp-file
            data record is emp-rec
-           record contains 51 characters.
+           record contains 53 characters.
       *
        01 emp-rec.
          05 emp-rec-num                pic x(3).
          05 emp-rec-name               pic x(12).
          05 emp-rec-calls              pic 999 occurs 12 times.
+         05 emp-rec-team               pic x(2).
 
       *
        fd report-file
            data record is report-line
+           record contains 142 characters.
+      *
+       01 report-line                  pic x(142).
+      *
+       fd exception-file
+           data record is exception-line
            record contains 132 characters.
       *
-       01 report-line                  pic x(132).
+       01 exception-line               pic x(132).
+      *
+      *one row per operator per fiscal year - appended to each run,
+      *read back at the start of the next run for the year-over-year
+      *comparison section
+       fd history-file
+           data record is history-rec
+           record contains 17 characters.
+      *
+       01 history-rec.
+         05 history-rec-year           pic 9(4).
+         05 history-rec-num            pic x(3).
+         05 history-rec-total          pic 9(5).
+         05 history-rec-avg            pic 9(5).
+      *
+      *one record holding the run's progress as of the last checkpoint
+      *- overwritten every ws-checkpoint-interval operators, and
+      *cleared (written empty) once the run completes normally
+       fd checkpoint-file
+           data record is checkpoint-rec
+           record contains 223 characters.
+      *
+       01 checkpoint-rec.
+         05 checkpoint-last-num        pic x(3).
+         05 checkpoint-grand-total     pic 9(5).
+         05 checkpoint-calc-total-tot  pic 9(5).
+         05 checkpoint-calc-avg-tot    pic 9(5).
+         05 checkpoint-calc-rem-tot    pic 9(3).
+         05 checkpoint-total-no-calls  pic 9(5).
+         05 checkpoint-months-no-calls pic 9(4).
+         05 checkpoint-highest-avg     pic 9(3).
+         05 checkpoint-highest-num     pic x(3).
+         05 checkpoint-lowest-avg      pic 9(3).
+         05 checkpoint-lowest-num      pic x(3).
+         05 checkpoint-team-prev       pic x(2).
+         05 checkpoint-team-total      pic 9(6).
+         05 checkpoint-team-months     pic 9(5) occurs 12 times.
+         05 checkpoint-months-totals   pic 9(5) occurs 12 times.
+         05 checkpoint-months-with     pic 9(4) occurs 12 times.
+         05 checkpoint-exception-count pic 9(5).
+      *
+      *one row per operator, mirroring the printed detail line, for
+      *spreadsheet and downstream-system use
+       fd csv-file
+           data record is csv-line
+           record contains 100 characters.
+      *
+       01 csv-line                     pic x(100).
+      *
+      *one fixed-format row per operator, consumed by the workforce
+      *scheduling system - no header row, no delimiters
+       fd scheduling-file
+           data record is scheduling-line
+           record contains 46 characters.
+      *
+       01 scheduling-line              pic x(46).
+      *
+      *one row per team, giving that team's per-call handling cost
+       fd rate-file
+           data record is rate-rec
+           record contains 7 characters.
+      *
+       01 rate-rec.
+         05 rate-rec-team              pic x(2).
+         05 rate-rec-cost              pic 9(3)v99.
+      *
+      *start month (1-12) and number of months for the reporting
+      *period, when this run is not to use the default july - june
+       fd param-file
+           data record is param-rec
+           record contains 4 characters.
+      *
+       01 param-rec.
+         05 param-start-month          pic 99.
+         05 param-num-months           pic 99.
       *
        working-storage section.
       *
@@ -42,18 +165,198 @@
       *
        01 ws-constants.
          05 ws-number-of-months        pic 99 value 12.
+      *a restart reopens report-file/csv-file/history-file in extend
+      *mode and only fast-forwards the input to the checkpoint's last
+      *processed operator, so the checkpoint has to be current as of
+      *every operator or the operators written between the last
+      *checkpoint and an abend get reprocessed - and re-added to the
+      *totals - a second time on restart. Checkpointing every operator
+      *costs one small sequential rewrite per record, which this
+      *report's overnight roster sizes can afford
+         05 ws-checkpoint-interval     pic 9(3) value 1.
+         05 ws-lines-per-page          pic 9(3) value 60.
+      *
+      *reporting period - which calendar month the fiscal year starts
+      *on, and how many months it runs for. Defaulted to the report's
+      *original july - june year and overridden by 105-load-run-
+      *parameters when a parameter file has been supplied
+       01 ws-reporting-period.
+         05 ws-report-start-month      pic 99 value 7.
+         05 ws-calendar-month          pic 99 value 0.
+      *
+      *lowercase month abbreviations for the column headings, and
+      *uppercase for the "highest average month" total line - indexed
+      *by calendar month number, jan = 1 through dec = 12
+       01 ws-month-abbrev-values.
+         05 filler                     pic x(3) value 'jan'.
+         05 filler                     pic x(3) value 'feb'.
+         05 filler                     pic x(3) value 'mar'.
+         05 filler                     pic x(3) value 'apr'.
+         05 filler                     pic x(3) value 'may'.
+         05 filler                     pic x(3) value 'jun'.
+         05 filler                     pic x(3) value 'jul'.
+         05 filler                     pic x(3) value 'aug'.
+         05 filler                     pic x(3) value 'sep'.
+         05 filler                     pic x(3) value 'oct'.
+         05 filler                     pic x(3) value 'nov'.
+         05 filler                     pic x(3) value 'dec'.
+       01 ws-month-abbrev redefines ws-month-abbrev-values.
+         05 ws-month-abbrev-name       pic x(3) occurs 12 times.
+      *
+       01 ws-month-abbrev-upper-values.
+         05 filler                     pic x(3) value 'JAN'.
+         05 filler                     pic x(3) value 'FEB'.
+         05 filler                     pic x(3) value 'MAR'.
+         05 filler                     pic x(3) value 'APR'.
+         05 filler                     pic x(3) value 'MAY'.
+         05 filler                     pic x(3) value 'JUN'.
+         05 filler                     pic x(3) value 'JUL'.
+         05 filler                     pic x(3) value 'AUG'.
+         05 filler                     pic x(3) value 'SEP'.
+         05 filler                     pic x(3) value 'OCT'.
+         05 filler                     pic x(3) value 'NOV'.
+         05 filler                     pic x(3) value 'DEC'.
+       01 ws-month-abbrev-upper redefines ws-month-abbrev-upper-values.
+         05 ws-month-abbrev-upper-name pic x(3) occurs 12 times.
+      *
+       01 ws-param-status               pic xx value spaces.
+         88 ws-param-file-ok value "00".
+      *
+       01 ws-param-eof-flag             pic x value 'n'.
+         88 ws-param-end-of-file value "y".
+      *
+      *tracks the current page and how many roster lines have printed
+      *on it, for the repeating page headings
+       01 ws-page-tracking.
+         05 ws-page-count              pic 9(3) value 1.
+         05 ws-line-count              pic 9(3) value 0.
       *
        01 ws-calculated-fields.
          05 ws-non-zero-month-count    pic 9(2) value 0.
          05 ws-months-no-calls         pic 9(4) value 0.
+      *
+      *tracks the longest run of consecutive month-over-month drops in
+      *call volume seen so far while scanning one operator's months
+       01 ws-decline-tracking.
+         05 ws-decline-run             pic 9(2) value 0.
+         05 ws-decline-longest-run     pic 9(2) value 0.
+         05 ws-declining-flag          pic x value 'n'.
+           88 ws-declining value 'y'.
       *
        01 ws-eof-flag                  pic x value 'n'.
          88 ws-end-of-file value "y".
+      *
+       01 ws-history-status            pic xx value spaces.
+         88 ws-history-file-ok value "00".
+      *
+       01 ws-history-eof-flag          pic x value 'n'.
+         88 ws-history-end-of-file value "y".
+      *
+       01 ws-checkpoint-status         pic xx value spaces.
+         88 ws-checkpoint-file-ok value "00".
+      *
+      *tracks how many operators have been processed since the last
+      *checkpoint was written, and whether this run is resuming one
+       01 ws-checkpoint-count          pic 9(3) value 0.
+      *
+       01 ws-restart-flag              pic x value 'n'.
+         88 ws-restarting value 'y'.
+      *
+      *unlike ws-restart-flag (cleared once 210-skip-to-restart-point
+      *finishes), this stays 'y' for the rest of a resumed run - the
+      *scheduling extract buffer is not part of the checkpoint, so a
+      *run that resumed from one only ever buffers the operators
+      *processed after the resume point, not the whole roster
+       01 ws-was-restarted-flag        pic x value 'n'.
+         88 ws-was-restarted value 'y'.
+      *
+       01 ws-skip-to-restart.
+         05 ws-skip-until-num          pic x(3) value spaces.
+         05 ws-skip-done-flag          pic x value 'n'.
+           88 ws-skip-done value 'y'.
+      *
+      *fiscal year the current run covers, and the immediately prior
+      *fiscal year used to look up last year's average for the
+      *year-over-year comparison section
+       01 ws-fiscal-years.
+         05 ws-current-fiscal-year     pic 9(4) value 0.
+         05 ws-prior-fiscal-year       pic 9(4) value 0.
+      *
+       01 ws-history-table.
+         05 ws-hist-count              pic 9(3) value 0.
+         05 ws-hist-idx                pic 9(3) value 0.
+         05 ws-hist-entry occurs 500 times.
+           10 ws-hist-num              pic x(3).
+           10 ws-hist-total            pic 9(5).
+           10 ws-hist-avg              pic 9(5).
+      *
+      *holds one row per valid operator for the workforce scheduling
+      *extract - buffered until the roster is fully processed since
+      *the highest/lowest flags are not known until the final total
+       01 ws-scheduling-table.
+         05 ws-sched-count             pic 9(3) value 0.
+         05 ws-sched-entry occurs 500 times.
+           10 ws-sched-num             pic x(3).
+           10 ws-sched-months          pic 999 occurs 12 times.
+           10 ws-sched-avg             pic 9(5).
+      *
+      *per-call handling cost per team, loaded once from rate-file at
+      *start-up for 285-print-operator-cost to look up
+       01 ws-rate-status               pic xx value spaces.
+         88 ws-rate-file-ok value "00".
+      *
+       01 ws-rate-eof-flag             pic x value 'n'.
+         88 ws-rate-end-of-file value "y".
+      *
+       01 ws-rate-table.
+         05 ws-rate-count              pic 9(2) value 0.
+         05 ws-rate-idx                pic 9(2) value 0.
+         05 ws-rate-entry occurs 20 times.
+           10 ws-rate-team             pic x(2).
+           10 ws-rate-cost             pic 9(3)v99.
+      *
+      *per-operator monthly labor cost, computed by multiplying each
+      *month's call volume by the operator's team's per-call cost -
+      *only filled in for the months in the reporting period
+       01 ws-op-cost-fields.
+         05 ws-op-cost-months          pic 9(4)v99 value 0
+         occurs 12 times.
+      *
+      *fields used to reject bad/duplicate records before they hit
+      *the totals - see 250-validate-record
+       01 ws-valid-flag                pic x value 'y'.
+         88 ws-record-valid value 'y'.
+         88 ws-record-invalid value 'n'.
+      *
+       01 ws-exception-reason          pic x(20) value spaces.
+      *
+       01 ws-dup-check.
+         05 ws-dup-count               pic 9(3) value 0.
+         05 ws-dup-idx                 pic 9(3) value 0.
+         05 ws-dup-table               pic x(3) occurs 500 times.
+      *
+       01 ws-exception-count           pic 9(5) value 0.
+      *
+       01 ws-exception-detail-line.
+         05 filler                     pic x(4) value spaces.
+         05 ws-exc-line-num            pic x(3).
+         05 filler                     pic x(2) value spaces.
+         05 ws-exc-line-name           pic x(12).
+         05 filler                     pic x(2) value spaces.
+         05 filler                     pic x(8) value 'reason: '.
+         05 ws-exc-line-reason         pic x(20).
+         05 filler                     pic x(81) value spaces.
       *
        01 ws-totals.
          05 ws-grand-total             pic 9(5) value 0.
          05 ws-emp-total               pic 9(5) value 0.
          05 ws-total-no-calls          pic 9(5) value 0.
+      *
+      *team/department control-break working fields
+       01 ws-team-break.
+         05 ws-team-prev               pic x(2) value spaces.
+         05 ws-team-total              pic 9(6) value 0.
+         05 ws-team-months             pic 9(5) value 0 occurs 12 times.
       *
        01 ws-name-line.
          05 filler                     pic x(5) value spaces.
@@ -65,17 +368,22 @@
       *               ----+----1----+----2----+----
          05 filler                     pic x(5) value spaces.
          05 ws-name-line-date          pic 9(6).
+         05 ws-name-line-date-r redefines ws-name-line-date.
+           10 ws-run-yy                pic 99.
+           10 ws-run-mm                pic 99.
+           10 ws-run-dd                pic 99.
          05 filler                     pic x(4) value spaces.
          05 ws-name-line-time          pic 9(8).
          05 filler                     pic x(50) value spaces.
       *
        01 ws-report-heading.
          05 filler                     pic x(40) value spaces.
-         05 filler                     pic x(40) value
-                   'call centre volumes for july - june     '.
-      *               ----+----1----+----2----+----3----+----4
-         05 filler                     pic x(40) value spaces.
-         05 filler                     pic x(12) value spaces.
+         05 filler                     pic x(24) value
+                   'call centre volumes for '.
+         05 ws-heading-start-month     pic x(3).
+         05 filler                     pic x(3) value ' - '.
+         05 ws-heading-end-month       pic x(3).
+         05 filler                     pic x(59) value spaces.
       *
        01 ws-heading-line1.
          05 filler                     pic x(2) value spaces.
@@ -83,43 +391,30 @@
          05 filler                     pic x(2) value spaces.
          05 filler                     pic x(8) value 'operator'.
          05 filler                     pic x(8) value spaces.
-         05 filler                     pic x(3) value 'jul'.
-         05 filler                     pic x(4) value spaces.
-         05 filler                     pic x(3) value 'aug'.
-         05 filler                     pic x(4) value spaces.
-         05 filler                     pic x(3) value 'sep'.
-         05 filler                     pic x(4) value spaces.
-         05 filler                     pic x(3) value 'oct'.
-         05 filler                     pic x(4) value spaces.
-         05 filler                     pic x(3) value 'nov'.
-         05 filler                     pic x(4) value spaces.
-         05 filler                     pic x(3) value 'dec'.
-         05 filler                     pic x(4) value spaces.
-         05 filler                     pic x(3) value 'jan'.
-         05 filler                     pic x(4) value spaces.
-         05 filler                     pic x(3) value 'feb'.
-         05 filler                     pic x(4) value spaces.
-         05 filler                     pic x(3) value 'mar'.
-         05 filler                     pic x(4) value spaces.
-         05 filler                     pic x(3) value 'apr'.
-         05 filler                     pic x(4) value spaces.
-         05 filler                     pic x(3) value 'may'.
-         05 filler                     pic x(4) value spaces.
-         05 filler                     pic x(3) value 'jun'.
-         05 filler                     pic x(4) value spaces.
+         05 ws-heading-months occurs 12 times.
+           10 ws-heading-month-name    pic x(3).
+           10 filler                   pic x(4) value spaces.
          05 filler                     pic x(5) value 'total'.
          05 filler                     pic x(4) value spaces.
          05 filler                     pic x(3) value 'avg'.
          05 filler                     pic x(4) value spaces.
          05 filler                     pic x(3) value 'rem'.
-         05 filler                     pic x(3) value spaces.
+         05 filler                     pic x(4) value spaces.
+         05 filler                     pic x(5) value 'trend'.
+         05 filler                     pic x(2) value spaces.
       *
        01 ws-heading-line2.
          05 filler                     pic x(5) value spaces.
          05 filler                     pic x(1) value '#'.
          05 filler                     pic x(8) value spaces.
          05 filler                     pic x(4) value 'name'.
-         05 filler                     pic x(114) value spaces.
+         05 filler                     pic x(124) value spaces.
+      *
+       01 ws-page-footer-line.
+         05 filler                     pic x(4) value spaces.
+         05 filler                     pic x(6) value 'page '.
+         05 ws-page-footer-num         pic zz9.
+         05 filler                     pic x(119) value spaces.
       *
        01 ws-detail-line.
          05 filler                     pic x(4) value spaces.
@@ -131,11 +426,59 @@
          05 ws-detail-line-total       pic zzzz9.
          05 filler                     pic x(2) value spaces.
          05 ws-detail-line-avg         pic zzzz9.
-         05 ws-detail-line-zero        pic x(5) redefines 
-         ws-detail-line-avg.
+         05 ws-detail-line-zero        pic x(5)
+         redefines ws-detail-line-avg.
          05 filler                     pic x(6) value spaces.
          05 ws-detail-line-rem         pic 9.
-         05 filler                     pic x(84) value spaces.
+         05 filler                     pic x(2) value spaces.
+         05 ws-detail-line-trend       pic x(9) value spaces.
+      *
+      *labor cost per operator per month - printed directly under the
+      *detail line, lined up under ws-detail-line-months, whenever the
+      *operator's team has a per-call cost on the rate table
+       01 ws-cost-detail-line.
+         05 filler                     pic x(4) value spaces.
+         05 filler                     pic x(20) value
+                   "    per-call cost: $".
+         05 ws-cost-detail-months      pic zzz9.99 occurs 12 times.
+      *
+      *column names for the month fields are filled in at run time by
+      *108-build-month-headings, from the same calendar-month lookup
+      *the printed report's column headings use, so they always match
+      *whatever reporting period is in effect for this run
+       01 ws-csv-header-line.
+         05 filler                     pic x(22) value
+         "emp_num,emp_name,team,".
+         05 ws-csv-header-months occurs 12 times.
+           10 ws-csv-header-month       pic x(3).
+           10 filler                    pic x value ','.
+         05 filler                     pic x(13) value
+         "total,avg,rem".
+      *
+       01 ws-csv-detail-line.
+         05 ws-csv-num                 pic x(3).
+         05 filler                     pic x value ','.
+         05 ws-csv-name                pic x(12).
+         05 filler                     pic x value ','.
+         05 ws-csv-team                pic x(2).
+         05 filler                     pic x value ','.
+         05 ws-csv-months occurs 12 times.
+           10 ws-csv-month             pic 999.
+           10 filler                   pic x value ','.
+         05 ws-csv-total               pic 9(5).
+         05 filler                     pic x value ','.
+         05 ws-csv-avg                 pic 9(5).
+         05 filler                     pic x value ','.
+         05 ws-csv-rem                 pic 9(3).
+      *
+      *one fixed-format row per operator for the workforce scheduling
+      *system - the record scheduling-file itself uses to write it
+       01 ws-sched-line.
+         05 ws-sched-line-num          pic x(3).
+         05 ws-sched-line-months       pic 999 occurs 12 times.
+         05 ws-sched-line-avg          pic 9(5).
+         05 ws-sched-line-high-flag    pic x.
+         05 ws-sched-line-low-flag     pic x.
 
        01 ws-totals-line-with-calls.
          05 filler                     pic x(4) value spaces.
@@ -160,6 +503,32 @@
          05 filler                     pic x(8) value "Averages".
          05 filler                     pic x(12) value spaces.
          05 ws-months-avg              pic zzzzzz9 occurs 12 times.
+      *
+      *team/department control-break subtotal line - printed after
+      *the last operator of each team block, rolled up the same way
+      *ws-totals-line-totals rolls up the grand total
+       01 ws-team-subtotal-line.
+         05 filler                     pic x(4) value spaces.
+         05 filler                     pic x(5) value "Team ".
+         05 ws-team-sub-code           pic x(2).
+         05 filler                     pic x(6) value spaces.
+         05 filler                     pic x(7) value "Totals:".
+         05 ws-team-sub-months         pic zzzzzz9 occurs 12 times.
+         05 filler                     pic x(4) value spaces.
+         05 ws-team-sub-total          pic zzzz9.
+      *
+      *year-over-year comparison line - printed under an operator's
+      *detail line whenever a prior fiscal year history entry exists
+       01 ws-yoy-line.
+         05 filler                     pic x(6) value spaces.
+         05 filler                     pic x(15) value
+                   "  vs last year:".
+         05 filler                     pic x(11) value " this yr = ".
+         05 ws-yoy-this-avg            pic zzz9.
+         05 filler                     pic x(11) value " last yr = ".
+         05 ws-yoy-last-avg            pic zzz9.
+         05 filler                     pic x(2) value spaces.
+         05 ws-yoy-trend               pic x(9).
 
       *
        01 ws-total-line1.
@@ -214,14 +583,23 @@
          05 ws-total-line-calls        pic zzzz9.
          05 filler                     pic x(86) value spaces.
 
+      *printed instead of the scheduling extract on a run that
+      *resumed from a checkpoint - see ws-was-restarted-flag
+       01 ws-sched-warning-line.
+         05 filler                     pic x(4) value spaces.
+         05 filler                     pic x(60) value
+         "*** workforce scheduling extract skipped - this run resumed ".
+         05 filler                     pic x(50) value
+         "from a checkpoint, extract would be incomplete ***".
+
        01 ws-calc.
-         05 ws-calc-total              pic 9(5).
-         05 ws-calc-total-total        pic 9(5).
+         05 ws-calc-total              pic 9(5) value 0.
+         05 ws-calc-total-total        pic 9(5) value 0.
          05 ws-calc-avg                pic 9(5).
-         05 ws-calc-avg-total          pic 9(5).
+         05 ws-calc-avg-total          pic 9(5) value 0.
          05 ws-calc-rem                pic 9(3).
-         05 ws-calc-rem-total          pic 9(3).
-         05 ws-months-with-calc        pic 99 value 0 occurs 12 times.
+         05 ws-calc-rem-total          pic 9(3) value 0.
+         05 ws-months-with-calc        pic 9(4) value 0 occurs 12 times.
          05 ws-months-totals-calc      pic 9(5) value 0
          occurs 12 times.
          05 ws-months-avg-calc         pic 9(5) occurs 12 times.
@@ -234,24 +612,72 @@
          05 ws-high-avg                pic 9(5) value 0.
 
        77 ws-sub                       pic 99 value 1.
+       77 ws-sub2                      pic 9(3) value 1.
       *
        procedure division.
       *
        000-main.
       *
-      *open files
-           open input emp-file,
-             output report-file.
+      *pick up the reporting period - falls back to the original
+      *july - june year when no parameter file has been supplied
+           perform 105-load-run-parameters.
+           perform 108-build-month-headings.
+           perform 109-initialize-totals-columns.
+      *
+      *find out whether a checkpoint from an earlier, interrupted run
+      *is waiting to be resumed before deciding how to open the
+      *report and exception files
+           perform 160-check-restart.
+      *
+      *open files - a restart appends to the prior run's output
+      *instead of overwriting it
+           if ws-restarting
+               open input emp-file
+               open extend report-file
+               open extend exception-file
+               open extend csv-file
+           else
+               open input emp-file
+               open output report-file
+               open output exception-file
+               open output csv-file
+               write csv-line from ws-csv-header-line
+           end-if.
+      *
+      *the scheduling extract is always rebuilt from scratch when a
+      *run completes, since the highest/lowest flags on it are not
+      *known until the whole roster has been processed
+           open output scheduling-file.
       *
       *get the current date & time
            accept ws-name-line-date from date.
            accept ws-name-line-time from time.
       *
-      *output first headings
-           perform 100-print-headings.
+           perform 110-determine-fiscal-year.
+           perform 150-load-history-file.
+           perform 155-load-rate-table.
+      *
+      *output first headings - skipped on restart, the prior run's
+      *headings are still there at the top of the appended report
+           if not ws-restarting
+               perform 100-print-headings
+           end-if.
+      *
+      *append this run's per-operator totals to the history file as
+      *they are calculated
+           open extend history-file.
+
+      *first-ever run - there is nothing to extend yet, so create it
+           if not ws-history-file-ok
+               open output history-file
+           end-if.
       *
       *process input file & output results
            perform 200-read-input-file.
+      *
+           if ws-restarting
+               perform 210-skip-to-restart-point
+           end-if.
       *
            perform 300-process-records
              until ws-end-of-file.
@@ -259,11 +685,247 @@
       *output total lines
            perform 400-print-totals.
       *
+      *the run completed normally - clear the checkpoint so the next
+      *run starts from the beginning of the roster
+           open output checkpoint-file.
+           close checkpoint-file.
+      *
       *close files
            close emp-file
-             report-file.
+             report-file
+             exception-file
+             history-file
+             csv-file
+             scheduling-file.
       *
            stop run.
+      *
+       105-load-run-parameters.
+      *reads the reporting period's start month and number of months
+      *from the parameter file, if one has been supplied - otherwise
+      *the defaults set up in ws-reporting-period/ws-constants stand.
+      *a start month or a number of months outside 1-12 is rejected
+      *the same way, since every months-by-month table in this
+      *program is a fixed occurs 12
+      *
+      *note: ws-report-start-month only changes which calendar-month
+      *label is printed over each of emp-rec-calls' 12 columns and
+      *where the reporting caption/highest-average-month text says the
+      *period begins - it does not reorder which physical column of
+      *emp-rec-calls is treated as month 1. emp-rec-calls is read in
+      *its stored column order everywhere (300-process-records, the
+      *csv/scheduling writers, 285-print-operator-cost); only
+      *ws-number-of-months truncates how many of those columns are
+      *used. A.7's monthly feed has always been generated in that
+      *fixed column order for a july-starting year, so this covers a
+      *shorter run (e.g. a new call center's partial first year) but
+      *not a request to relabel the columns as if the data itself had
+      *been collected starting on some other month
+           open input param-file.
+
+           if ws-param-file-ok
+               read param-file
+                   at end move 'y'                 to ws-param-eof-flag
+               end-read
+
+               if not ws-param-end-of-file
+                   if param-start-month is numeric
+                     and param-num-months is numeric
+                     and param-start-month >= 1
+                     and param-start-month <= 12
+                     and param-num-months >= 1
+                     and param-num-months <= 12
+                       move param-start-month          to
+                       ws-report-start-month
+                       move param-num-months           to
+                       ws-number-of-months
+                   end-if
+               end-if
+
+               move 'n'                            to ws-param-eof-flag
+               close param-file
+           end-if.
+
+       108-build-month-headings.
+      *works out which calendar month each reporting-period column
+      *falls on and loads its abbreviation into the column heading -
+      *columns past the reporting period are blanked first so a
+      *shorter-than-12-month run doesn't print leftover garbage
+           perform varying ws-sub from 1 by 1
+             until ws-sub > 12
+               move spaces                  to
+               ws-heading-month-name(ws-sub)
+           end-perform.
+
+           perform varying ws-sub from 1 by 1
+             until ws-sub > ws-number-of-months
+
+               compute ws-calendar-month = ws-report-start-month +
+                 ws-sub - 1
+               if ws-calendar-month > 12
+                   subtract 12                  from ws-calendar-month
+               end-if
+
+               move ws-month-abbrev-name(ws-calendar-month) to
+               ws-heading-month-name(ws-sub)
+
+           end-perform.
+
+           move ws-heading-month-name(1)            to
+           ws-heading-start-month.
+           move ws-heading-month-name(ws-number-of-months) to
+           ws-heading-end-month.
+
+      *the csv extract's header row uses the same month abbreviations
+      *as the printed report's column headings, so its column names
+      *always match whatever reporting period is in effect
+           perform varying ws-sub from 1 by 1
+             until ws-sub > 12
+               move ws-heading-month-name(ws-sub) to
+               ws-csv-header-month(ws-sub)
+           end-perform.
+
+       109-initialize-totals-columns.
+      *primes the month-by-month totals-line columns to zero so a
+      *shorter-than-12-month run doesn't print leftover garbage in
+      *the columns past the reporting period
+           perform varying ws-sub from 1 by 1
+             until ws-sub > 12
+               move 0                       to ws-months-with(ws-sub)
+               move 0                       to ws-months-totals(
+               ws-sub)
+               move 0                       to ws-months-avg(ws-sub)
+           end-perform.
+
+       110-determine-fiscal-year.
+      *the run is labelled with the calendar year it falls in - last
+      *year's history is looked up for the comparison section
+           move ws-run-yy                          to
+           ws-current-fiscal-year.
+           add 2000                                 to
+           ws-current-fiscal-year.
+           compute ws-prior-fiscal-year = ws-current-fiscal-year - 1.
+
+       150-load-history-file.
+      *loads last fiscal year's per-operator totals from the history
+      *file, if one exists yet, for 355-print-yoy-comparison to use
+           open input history-file.
+
+           if ws-history-file-ok
+               read history-file
+                   at end move 'y'             to ws-history-eof-flag
+               end-read
+
+               perform until ws-history-end-of-file
+
+      *the history table only holds 500 entries - a prior year with
+      *more operators than that simply stops gaining year-over-year
+      *comparison lines once the table is full, the same graceful
+      *degrade already accepted for the scheduling extract buffer
+                   if history-rec-year = ws-prior-fiscal-year
+                     and ws-hist-count < 500
+                       add 1                        to ws-hist-count
+                       move history-rec-num         to
+                       ws-hist-num(ws-hist-count)
+                       move history-rec-total       to
+                       ws-hist-total(ws-hist-count)
+                       move history-rec-avg         to
+                       ws-hist-avg(ws-hist-count)
+                   end-if
+
+                   read history-file
+                       at end move 'y'         to ws-history-eof-flag
+                   end-read
+
+               end-perform
+
+               move 'n'                        to ws-history-eof-flag
+               close history-file
+           end-if.
+      *
+       155-load-rate-table.
+      *loads each team's per-call handling cost from the rate table,
+      *if one has been supplied, for 285-print-operator-cost to use
+           open input rate-file.
+
+           if ws-rate-file-ok
+               read rate-file
+                   at end move 'y'                 to ws-rate-eof-flag
+               end-read
+
+               perform until ws-rate-end-of-file
+
+      *the rate table only holds 20 teams - a rate file with more
+      *teams than that simply stops gaining per-operator cost lines
+      *for the teams past the table's capacity
+                   if ws-rate-count < 20
+                       add 1                        to ws-rate-count
+                       move rate-rec-team          to
+                       ws-rate-team(ws-rate-count)
+                       move rate-rec-cost          to
+                       ws-rate-cost(ws-rate-count)
+                   end-if
+
+                   read rate-file
+                       at end move 'y'             to ws-rate-eof-flag
+                   end-read
+
+               end-perform
+
+               move 'n'                            to ws-rate-eof-flag
+               close rate-file
+           end-if.
+      *
+       160-check-restart.
+      *if a checkpoint was left behind by an earlier, interrupted run
+      *of this same roster, restore its running totals so the roster
+      *can be picked back up without double-counting any operator
+           open input checkpoint-file.
+
+           if ws-checkpoint-file-ok
+               read checkpoint-file
+                   at end move spaces          to checkpoint-last-num
+               end-read
+
+               close checkpoint-file
+
+               if checkpoint-last-num not = spaces
+                   move 'y'                    to ws-restart-flag
+                   move 'y'                    to ws-was-restarted-flag
+                   move checkpoint-last-num    to ws-skip-until-num
+                   move checkpoint-grand-total to ws-grand-total
+                   move checkpoint-calc-total-tot to
+                   ws-calc-total-total
+                   move checkpoint-calc-avg-tot to ws-calc-avg-total
+                   move checkpoint-calc-rem-tot to ws-calc-rem-total
+                   move checkpoint-total-no-calls to
+                   ws-total-no-calls
+                   move checkpoint-months-no-calls to
+                   ws-months-no-calls
+                   move checkpoint-highest-avg to ws-highest-avg
+                   move checkpoint-highest-num to ws-highest-num
+                   move checkpoint-lowest-avg  to ws-lowest-avg
+                   move checkpoint-lowest-num  to ws-lowest-num
+                   move checkpoint-team-prev   to ws-team-prev
+                   move checkpoint-team-total  to ws-team-total
+                   move checkpoint-exception-count to
+                   ws-exception-count
+
+                   perform varying ws-sub from 1 by 1
+                     until ws-sub > ws-number-of-months
+                       move checkpoint-team-months(ws-sub) to
+                       ws-team-months(ws-sub)
+                       move checkpoint-months-totals(ws-sub) to
+                       ws-months-totals-calc(ws-sub)
+                       move checkpoint-months-totals(ws-sub) to
+                       ws-months-totals(ws-sub)
+                       move checkpoint-months-with(ws-sub) to
+                       ws-months-with-calc(ws-sub)
+                       move checkpoint-months-with(ws-sub) to
+                       ws-months-with(ws-sub)
+                   end-perform
+               end-if
+           end-if.
       *
        100-print-headings.
       *
@@ -286,107 +948,498 @@
                at end
                    move 'y'                        to ws-eof-flag.
 
-       300-process-records.
-      * TODO: Use Perform Varying to loop through monthly calls
-      *       in each record to calculate the required values
-      *       for each record and accumulate the required data
-      *       for total lines
+       210-skip-to-restart-point.
+      *the roster is re-read from the beginning on a restart so the
+      *duplicate check still sees every record - this paragraph fast
+      *forwards past the operators already accounted for in the
+      *checkpoint without processing them a second time. Each skipped
+      *record is still run through 250-validate-record (but not
+      *written anywhere) so ws-dup-table ends up holding every
+      *operator number seen so far, the same as it would if the run
+      *had never been interrupted
+           perform until ws-end-of-file or ws-skip-done
+
+               perform 250-validate-record
+
+               if emp-rec-num = ws-skip-until-num
+                   move 'y'                        to ws-skip-done-flag
+               end-if
+
+               perform 200-read-input-file
+
+           end-perform.
+
+           move 'n'                                to ws-restart-flag.
+
+       250-validate-record.
+      *checks the current emp-rec for non-numeric call counts and
+      *for a duplicate emp-rec-num - bad records are kept out of
+      *ws-grand-total / ws-totals-line-totals by 300-process-records
+           move 'y'                        to ws-valid-flag
+           move spaces                     to ws-exception-reason
 
            perform varying ws-sub from 1 by 1
              until ws-sub > ws-number-of-months
 
-               add emp-rec-calls(ws-sub)           to 
-               ws-months-totals-calc(ws-sub)
+               if emp-rec-calls(ws-sub) is not numeric
+                   move 'n'                to ws-valid-flag
+                   move 'NON-NUMERIC CALLS' to ws-exception-reason
+               end-if
 
-               move ws-months-totals-calc(ws-sub)  to ws-months-totals(
-               ws-sub)
+           end-perform.
+
+           if ws-record-valid
+               perform varying ws-dup-idx from 1 by 1
+                 until ws-dup-idx > ws-dup-count
+
+                   if ws-dup-table(ws-dup-idx) = emp-rec-num
+                       move 'n'             to ws-valid-flag
+                       move 'DUPLICATE EMP NUM' to ws-exception-reason
+                   end-if
+
+               end-perform
+           end-if.
+
+      *the duplicate-number table only holds 500 operators - a roster
+      *longer than that can no longer be checked for duplicates, so
+      *anything past the 500th good record is rejected rather than
+      *risk a subscript past the table's bound or an unchecked
+      *duplicate slipping into the totals
+           if ws-record-valid
+             and ws-dup-count >= 500
+               move 'n'                     to ws-valid-flag
+               move 'TOO MANY OPERATORS'    to ws-exception-reason
+           end-if.
+
+           if ws-record-valid
+               add 1                        to ws-dup-count
+               move emp-rec-num             to
+               ws-dup-table(ws-dup-count)
+           end-if.
+
+       260-write-exception-record.
+      *logs the rejected record and its reason code to the
+      *exception file and keeps a count for the run
+           add 1                            to ws-exception-count.
+           move emp-rec-num                 to ws-exc-line-num.
+           move emp-rec-name                to ws-exc-line-name.
+           move ws-exception-reason         to ws-exc-line-reason.
+
+           write exception-line from ws-exception-detail-line
+             after advancing 1 lines.
+
+       270-check-team-break.
+      *when the team code changes from the prior operator's team
+      *the previous team's block is complete - print its subtotal
+      *and start a fresh accumulation for the new team
+           if ws-team-prev not = spaces
+             and ws-team-prev not = emp-rec-team
+               perform 275-print-team-subtotal
+           end-if.
+
+           move emp-rec-team                       to ws-team-prev.
+
+       275-print-team-subtotal.
+           move ws-team-prev                       to ws-team-sub-code.
+           move ws-team-total                      to ws-team-sub-total.
+
+           perform varying ws-sub from 1 by 1
+             until ws-sub > 12
+
+               move 0                              to
+               ws-team-sub-months(ws-sub)
+
+           end-perform.
+
+           perform varying ws-sub from 1 by 1
+             until ws-sub > ws-number-of-months
+
+               move ws-team-months(ws-sub)         to
+               ws-team-sub-months(ws-sub)
+
+           end-perform.
+
+           write report-line from ws-team-subtotal-line
+             after advancing 2 lines.
+
+           perform 290-check-page-break.
+
+           move 0                                   to ws-team-total.
+
+           perform varying ws-sub from 1 by 1
+             until ws-sub > ws-number-of-months
+
+               move 0                              to
+               ws-team-months(ws-sub)
+
+           end-perform.
+
+       285-print-operator-cost.
+      *if the operator's team has a per-call cost on the rate table,
+      *multiply each month's call volume by that cost and print it
+      *lined up under ws-detail-line-months
+           move 0                                   to ws-rate-idx.
+
+           perform varying ws-rate-idx from 1 by 1
+             until ws-rate-idx > ws-rate-count
+               or ws-rate-team(ws-rate-idx) = emp-rec-team
+           end-perform.
+
+           if ws-rate-idx not > ws-rate-count
+               perform varying ws-sub from 1 by 1
+                 until ws-sub > 12
+                   move 0                           to
+                   ws-op-cost-months(ws-sub)
+                   move 0                           to
+                   ws-cost-detail-months(ws-sub)
+               end-perform
+
+               perform varying ws-sub from 1 by 1
+                 until ws-sub > ws-number-of-months
+                   compute ws-op-cost-months(ws-sub) rounded =
+                     emp-rec-calls(ws-sub) * ws-rate-cost(ws-rate-idx)
+                   move ws-op-cost-months(ws-sub)   to
+                   ws-cost-detail-months(ws-sub)
+               end-perform
+
+               write report-line from ws-cost-detail-line
+                 after advancing 1 lines
+
+               perform 290-check-page-break
+           end-if.
 
-               if emp-rec-calls(ws-sub) is not zero
-                   add 1                           to 
-                   ws-non-zero-month-count
-                   add emp-rec-calls(ws-sub)       to ws-grand-total
-                   add 1                           to 
-                   ws-months-with-calc(ws-sub)
+       290-check-page-break.
+      *counts roster lines printed on the current page and, once the
+      *page is full, prints a page footer and repeats the headings so
+      *a long roster reads correctly when printed or paged through
+           add 1                                    to ws-line-count.
+
+           if ws-line-count >= ws-lines-per-page
+               move ws-page-count                   to
+               ws-page-footer-num
+               write report-line from ws-page-footer-line
+                 after advancing 2 lines
+
+               add 1                                to ws-page-count
+               perform 100-print-headings
+               move 0                               to ws-line-count
+           end-if.
+
+       295-check-declining-trend.
+      *flags an operator whose monthly call volume has fallen for 3 or
+      *more months in a row anywhere in the fiscal year, so a
+      *supervisor can spot a slump next to the average on the report
+           move 0                                   to ws-decline-run.
+           move 0                                   to
+           ws-decline-longest-run.
+           move 'n'                                 to
+           ws-declining-flag.
+
+           perform varying ws-sub from 2 by 1
+             until ws-sub > ws-number-of-months
+
+               if emp-rec-calls(ws-sub) < emp-rec-calls(ws-sub - 1)
+                   add 1                            to ws-decline-run
+                   if ws-decline-run > ws-decline-longest-run
+                       move ws-decline-run          to
+                       ws-decline-longest-run
+                   end-if
                else
-                   add 1                           to 
-                   ws-months-no-calls
+                   move 0                           to ws-decline-run
                end-if
 
-               add emp-rec-calls(ws-sub)           to ws-calc-total
+           end-perform.
 
-               move emp-rec-calls(ws-sub)          to 
-               ws-detail-line-months(ws-sub)
+           if ws-decline-longest-run >= 2
+               move 'y'                             to ws-declining-flag
+               move "DECLINING"                     to
+               ws-detail-line-trend
+           end-if.
 
-               move ws-months-with-calc(ws-sub)    to ws-months-with(
-               ws-sub)
+       355-print-yoy-comparison.
+      *if last fiscal year's average is on file for this operator,
+      *print it next to this year's average with a trend indicator
+           move 0                                   to ws-hist-idx.
 
+           perform varying ws-hist-idx from 1 by 1
+             until ws-hist-idx > ws-hist-count
+               or ws-hist-num(ws-hist-idx) = emp-rec-num
            end-perform.
 
+           if ws-hist-idx not > ws-hist-count
+               move ws-calc-avg                    to ws-yoy-this-avg
+               move ws-hist-avg(ws-hist-idx)        to ws-yoy-last-avg
+
+               if ws-calc-avg > ws-hist-avg(ws-hist-idx)
+                   move "UP"                        to ws-yoy-trend
+               else
+                   if ws-calc-avg < ws-hist-avg(ws-hist-idx)
+                       move "DOWN"                  to ws-yoy-trend
+                   else
+                       move "SAME"                  to ws-yoy-trend
+                   end-if
+               end-if
+
+               write report-line from ws-yoy-line
+                 after advancing 1 lines
+
+               perform 290-check-page-break
+           end-if.
+
+       300-process-records.
+      * TODO: Use Perform Varying to loop through monthly calls
+      *       in each record to calculate the required values
+      *       for each record and accumulate the required data
+      *       for total lines
+
+           perform 250-validate-record.
+
+           if ws-record-invalid
+               perform 260-write-exception-record
+           else
+               perform 270-check-team-break
+
+      *the detail line's month columns are cleared to zero first so a
+      *shorter-than-12-month run doesn't carry over a prior operator's
+      *figures (or uninitialised storage on the very first operator)
+      *into the columns past the reporting period
+               perform varying ws-sub from 1 by 1
+                 until ws-sub > 12
+                   move zero                    to
+                   ws-detail-line-months(ws-sub)
+               end-perform
+
+               perform varying ws-sub from 1 by 1
+                 until ws-sub > ws-number-of-months
+
+                   add emp-rec-calls(ws-sub)       to
+                   ws-team-months(ws-sub)
+
+                   add emp-rec-calls(ws-sub)       to
+                   ws-months-totals-calc(ws-sub)
+
+                   move ws-months-totals-calc(ws-sub) to
+                   ws-months-totals(ws-sub)
+
+                   if emp-rec-calls(ws-sub) is not zero
+                       add 1                       to
+                       ws-non-zero-month-count
+                       add emp-rec-calls(ws-sub)   to ws-grand-total
+                       add 1                       to
+                       ws-months-with-calc(ws-sub)
+                   else
+                       add 1                       to
+                       ws-months-no-calls
+                   end-if
+
+                   add emp-rec-calls(ws-sub)       to ws-calc-total
+
+                   move emp-rec-calls(ws-sub)      to
+                   ws-detail-line-months(ws-sub)
+
+                   move ws-months-with-calc(ws-sub) to ws-months-with(
+                   ws-sub)
+
+               end-perform
+
       * TODO: Implement average calculation logic
       *       as outlined in the requirments
 
-           add ws-calc-total                       to 
-           ws-calc-total-total.
+               add ws-calc-total                   to
+               ws-calc-total-total
 
-           divide ws-calc-total by ws-non-zero-month-count giving 
-           ws-calc-avg rounded remainder ws-calc-rem.
+               add ws-calc-total                   to ws-team-total
 
-           if ws-calc-avg > ws-highest-avg
-               move ws-calc-avg                    to ws-highest-avg
-               move emp-rec-num                    to ws-highest-num
-           end-if.
+               divide ws-calc-total by ws-non-zero-month-count giving
+               ws-calc-avg rounded remainder ws-calc-rem
 
-           if ws-calc-avg < ws-lowest-avg
-               move ws-calc-avg                    to ws-lowest-avg
-               move emp-rec-num                    to ws-lowest-num
-           end-if.
+               if ws-calc-avg > ws-highest-avg
+                   move ws-calc-avg                to ws-highest-avg
+                   move emp-rec-num                to ws-highest-num
+               end-if
+
+               if ws-calc-avg < ws-lowest-avg
+                   move ws-calc-avg                to ws-lowest-avg
+                   move emp-rec-num                to ws-lowest-num
+               end-if
 
-           move ws-calc-rem                        to 
-           ws-detail-line-rem.
+               move ws-calc-rem                    to
+               ws-detail-line-rem
 
-           add ws-calc-avg                         to 
-           ws-calc-avg-total.
-           add ws-calc-rem                         to
-           ws-calc-rem-total.
+               add ws-calc-avg                     to
+               ws-calc-avg-total
+               add ws-calc-rem                     to
+               ws-calc-rem-total
 
-           if ws-non-zero-month-count is zero
-               move " ZERO"                        to 
-               ws-detail-line-zero
-               add 1                               to ws-total-no-calls
-           else
-               move ws-calc-avg                    to 
-               ws-detail-line-avg
-           end-if.
+               if ws-non-zero-month-count is zero
+                   move " ZERO"                    to
+                   ws-detail-line-zero
+                   add 1                           to ws-total-no-calls
+               else
+                   move ws-calc-avg                to
+                   ws-detail-line-avg
+               end-if
+
+               move spaces                          to
+               ws-detail-line-trend
+               perform 295-check-declining-trend
 
       * TODO: Move required data to detail line for output
       *
-           move emp-rec-num                        to 
-           ws-detail-line-num.
-           move emp-rec-name                       to 
-           ws-detail-line-name.
-           move ws-calc-total                      to 
-           ws-detail-line-total.
+               move emp-rec-num                    to
+               ws-detail-line-num
+               move emp-rec-name                   to
+               ws-detail-line-name
+               move ws-calc-total                  to
+               ws-detail-line-total
 
       *
       * print detail line
-           write report-line from ws-detail-line
-             after advancing 1 lines.
+               write report-line from ws-detail-line
+                 after advancing 1 lines
+
+               perform 290-check-page-break
+
+      *write the matching row to the csv extract
+               move emp-rec-num                    to ws-csv-num
+               move emp-rec-name                   to ws-csv-name
+               move emp-rec-team                   to ws-csv-team
+               move ws-calc-total                  to ws-csv-total
+               move ws-calc-avg                    to ws-csv-avg
+               move ws-calc-rem                    to ws-csv-rem
+
+               perform varying ws-sub from 1 by 1
+                 until ws-sub > 12
+                   move zero                        to
+                   ws-csv-month(ws-sub)
+               end-perform
+
+               perform varying ws-sub from 1 by 1
+                 until ws-sub > ws-number-of-months
+                   move emp-rec-calls(ws-sub)      to
+                   ws-csv-month(ws-sub)
+               end-perform
+
+               write csv-line from ws-csv-detail-line
+
+      *buffer this operator's row for the scheduling extract - the
+      *highest/lowest flags on it are not known until the roster is
+      *finished, so the file itself is written in 400-print-totals.
+      *the buffer only holds 500 operators - a roster longer than
+      *that simply stops gaining scheduling extract rows once it is
+      *full, the same graceful degrade already accepted for the
+      *history-comparison table
+               if ws-sched-count < 500
+                   add 1                            to ws-sched-count
+                   move emp-rec-num                to
+                   ws-sched-num(ws-sched-count)
+                   move ws-calc-avg                to
+                   ws-sched-avg(ws-sched-count)
+
+                   perform varying ws-sub from 1 by 1
+                     until ws-sub > ws-number-of-months
+                       move emp-rec-calls(ws-sub)  to
+                       ws-sched-months(ws-sched-count, ws-sub)
+                   end-perform
+               end-if
+
+               perform 285-print-operator-cost
+
+               perform 355-print-yoy-comparison
+
       *
+      *append this operator's total/average for the current fiscal
+      *year to the history file
+               move ws-current-fiscal-year         to history-rec-year
+               move emp-rec-num                    to history-rec-num
+               move ws-calc-total                  to history-rec-total
+               move ws-calc-avg                    to history-rec-avg
+               write history-rec
+
       * TODO: reset fields for next record
-           move 0                                  to ws-emp-total.
-           move 0                                  to 
-           ws-non-zero-month-count.
-           move 0                                  to ws-calc-total.
+               move 0                              to ws-emp-total
+               move 0                              to
+               ws-non-zero-month-count
+               move 0                              to ws-calc-total
+           end-if.
+
+      *checkpoint the run every ws-checkpoint-interval operators so a
+      *long roster can be resumed without reprocessing what is
+      *already accounted for. This runs for a rejected record too,
+      *not just a valid one - checkpoint-last-num has to name the
+      *last record actually read, or an exception record written
+      *between the last checkpoint and an abend gets replayed through
+      *300-process-records on restart instead of the skip loop, and
+      *ends up logged to the exception file a second time
+           add 1                                to
+           ws-checkpoint-count
+           if ws-checkpoint-count >= ws-checkpoint-interval
+               perform 380-write-checkpoint-record
+               move 0                          to
+               ws-checkpoint-count
+           end-if.
 
       *
       * read next record (if any)
            perform 200-read-input-file.
-      *
+
+       380-write-checkpoint-record.
+      *saves the running totals as of the operator just processed -
+      *overwrites any earlier checkpoint, so only the most recent one
+      *is ever kept
+           move emp-rec-num                        to
+           checkpoint-last-num.
+           move ws-grand-total                     to
+           checkpoint-grand-total.
+           move ws-calc-total-total                to
+           checkpoint-calc-total-tot.
+           move ws-calc-avg-total                  to
+           checkpoint-calc-avg-tot.
+           move ws-calc-rem-total                  to
+           checkpoint-calc-rem-tot.
+           move ws-total-no-calls                  to
+           checkpoint-total-no-calls.
+           move ws-months-no-calls                 to
+           checkpoint-months-no-calls.
+           move ws-highest-avg                     to
+           checkpoint-highest-avg.
+           move ws-highest-num                     to
+           checkpoint-highest-num.
+           move ws-lowest-avg                      to
+           checkpoint-lowest-avg.
+           move ws-lowest-num                      to
+           checkpoint-lowest-num.
+           move ws-team-prev                       to
+           checkpoint-team-prev.
+           move ws-team-total                      to
+           checkpoint-team-total.
+           move ws-exception-count                 to
+           checkpoint-exception-count.
+
+           perform varying ws-sub from 1 by 1
+             until ws-sub > ws-number-of-months
+               move ws-team-months(ws-sub)         to
+               checkpoint-team-months(ws-sub)
+               move ws-months-totals-calc(ws-sub)  to
+               checkpoint-months-totals(ws-sub)
+               move ws-months-with-calc(ws-sub)    to
+               checkpoint-months-with(ws-sub)
+           end-perform.
+
+           open output checkpoint-file.
+           write checkpoint-rec.
+           close checkpoint-file.
+
        400-print-totals.
       *
+      *flush the final team's subtotal before the grand totals print
+           if ws-team-prev not = spaces
+               perform 275-print-team-subtotal
+           end-if.
+      *
       * TODO: Move required data to total lines for output
       *
-           move ws-total-no-calls                  to 
+           move ws-total-no-calls                  to
            ws-total-line-no-calls.
            move ws-grand-total                     to 
            ws-total-line-calls.
@@ -416,53 +1469,15 @@
                if ws-months-avg-calc(ws-sub) > ws-high-avg
                    move ws-months-avg(ws-sub)      to ws-high-avg
                    move ws-sub                     to ws-month-avg-ind
-                   if ws-sub = 1
-                       move "JUL"                  to ws-month-name
-                   end-if
-
-                   if ws-sub = 2
-                       move "AUG"                  to ws-month-name
-                   end-if
-
-                   if ws-sub = 3
-                       move "SEP"                  to ws-month-name
-                   end-if
-
-                   if ws-sub = 4
-                       move "OCT"                  to ws-month-name
-                   end-if
-
-                   if ws-sub = 5
-                       move "NOV"                  to ws-month-name
-                   end-if
-
-                   if ws-sub = 6
-                       move "DEC"                  to ws-month-name
-                   end-if
-
-                   if ws-sub = 7
-                       move "JAN"                  to ws-month-name
-                   end-if
-
-                   if ws-sub = 8
-                       move "FEB"                  to ws-month-name
-                   end-if
 
-                   if ws-sub = 9
-                       move "MAR"                  to ws-month-name
+                   compute ws-calendar-month = ws-report-start-month +
+                     ws-sub - 1
+                   if ws-calendar-month > 12
+                       subtract 12              from ws-calendar-month
                    end-if
 
-                   if ws-sub = 10
-                       move "APR"                  to ws-month-name
-                   end-if
-
-                   if ws-sub = 11
-                       move "MAY"                  to ws-month-name
-                   end-if
-
-                   if ws-sub = 12
-                       move "JUN"                  to ws-month-name
-                   end-if
+                   move ws-month-abbrev-upper-name(ws-calendar-month) to
+                   ws-month-name
                end-if
 
            end-perform.
@@ -486,5 +1501,57 @@
              after advancing 2 lines.
            write report-line from ws-total-line3
              after advancing 2 lines.
+      *
+      *the scheduling buffer only ever holds the operators processed
+      *during the run that is completing - on a run that resumed from
+      *a checkpoint that is not the whole roster, so the extract would
+      *quietly go out short. Flag it on the report and skip it rather
+      *than hand workforce planning a file that looks complete
+           if ws-was-restarted
+               write report-line from ws-sched-warning-line
+                 after advancing 2 lines
+           else
+               perform 450-write-scheduling-extract
+           end-if.
+
+       450-write-scheduling-extract.
+      *writes the buffered per-operator rows to the workforce
+      *scheduling extract now that the highest/lowest averages for
+      *the whole roster are known
+           perform varying ws-sub2 from 1 by 1
+             until ws-sub2 > ws-sched-count
+
+               move ws-sched-num(ws-sub2)          to ws-sched-line-num
+               move ws-sched-avg(ws-sub2)          to ws-sched-line-avg
+               move spaces                          to
+               ws-sched-line-high-flag
+               move spaces                          to
+               ws-sched-line-low-flag
+
+               if ws-sched-num(ws-sub2) = ws-highest-num
+                   move 'H'                        to
+                   ws-sched-line-high-flag
+               end-if
+
+               if ws-sched-num(ws-sub2) = ws-lowest-num
+                   move 'L'                        to
+                   ws-sched-line-low-flag
+               end-if
+
+               perform varying ws-sub from 1 by 1
+                 until ws-sub > 12
+                   move zero                        to
+                   ws-sched-line-months(ws-sub)
+               end-perform
+
+               perform varying ws-sub from 1 by 1
+                 until ws-sub > ws-number-of-months
+                   move ws-sched-months(ws-sub2, ws-sub) to
+                   ws-sched-line-months(ws-sub)
+               end-perform
+
+               write scheduling-line from ws-sched-line
+
+           end-perform.
       *
        end program A7-CallCenterOpReport.
\ No newline at end of file
